@@ -0,0 +1,24 @@
+           07 CM00-CUS-BASE-INFO .
+
+               09 CM00-LAST-FOUR-SSN PIC S9999 COMP-5.
+
+               09 CM00-FULL-SSN PIC S9(9) COMP-3.
+
+               09 CM00-CUS-BASE-INFO-SUB .
+
+                   11 CM00-RANDOM-NUM PIC S9(9).
+
+                   11 CM00-RANDOM-STRING PIC XXXXX.
+
+                   11 CM00-CONTACT-TABLE OCCURS 5 TIMES .
+
+                       13 CM00-CONTACT-TYPE PIC X.
+                           88 CM00-CONTACT-PHONE VALUE 'P'.
+                           88 CM00-CONTACT-ADDRESS VALUE 'A'.
+                           88 CM00-CONTACT-UNUSED VALUE ' '.
+
+                       13 CM00-CONTACT-NUM PIC S9(9).
+
+                       13 CM00-CONTACT-STRING PIC XXXXX.
+
+               09 CM00-ACCT-BALANCE PIC S9(9)V99 COMP-3.
