@@ -0,0 +1,84 @@
+       01 EBCDIC-CM-AUDIT .
+
+      *    BEFORE/AFTER AUDIT IMAGE OF A CUSTOMER MASTER UPDATE.
+      *    PRODUCED BY THE CUSTOMER MAINTENANCE JOB EVERY TIME
+      *    CM00-CUS-BASE-INFO IS CHANGED, SO A CHANGE-HISTORY
+      *    REPORT CAN SHOW WHAT THE RECORD LOOKED LIKE BEFORE
+      *    AND AFTER THE UPDATE WITHOUT RE-RUNNING OLD EXTRACTS.
+
+           03 CM00-AUDIT-USER-ID PIC S9999.
+
+           03 CM00-AUDIT-CHANGE-TIMESTAMP PIC 9(14).
+
+      *    SCOPED TO CM00-CUS-BASE-INFO ONLY (PER REQ 007) -- THERE IS
+      *    NO NAME-CHANGE REASON CODE BECAUSE USER-NAME ISN'T PART OF
+      *    CM00-CUS-BASE-INFO AND HAS NO BEFORE/AFTER IMAGE HERE.
+           03 CM00-AUDIT-CHANGE-REASON-CODE PIC XX.
+               88 CM00-AUDIT-REASON-ADDR-CHG VALUE 'AD'.
+               88 CM00-AUDIT-REASON-SSN-CHG VALUE 'SS'.
+               88 CM00-AUDIT-REASON-BAL-CHG VALUE 'BA'.
+               88 CM00-AUDIT-REASON-OTHER VALUE 'OT'.
+
+           03 CM00-AUDIT-BEFORE-IMAGE .
+
+               COPY "cm00cbi.cbl"
+                   REPLACING ==CM00-CUS-BASE-INFO==
+                           BY ==CM00-BEF-CUS-BASE-INFO==
+                       ==CM00-LAST-FOUR-SSN==
+                           BY ==CM00-BEF-LAST-FOUR-SSN==
+                       ==CM00-FULL-SSN==
+                           BY ==CM00-BEF-FULL-SSN==
+                       ==CM00-CUS-BASE-INFO-SUB==
+                           BY ==CM00-BEF-CUS-BASE-INFO-SUB==
+                       ==CM00-RANDOM-NUM==
+                           BY ==CM00-BEF-RANDOM-NUM==
+                       ==CM00-RANDOM-STRING==
+                           BY ==CM00-BEF-RANDOM-STRING==
+                       ==CM00-CONTACT-TABLE==
+                           BY ==CM00-BEF-CONTACT-TABLE==
+                       ==CM00-CONTACT-TYPE==
+                           BY ==CM00-BEF-CONTACT-TYPE==
+                       ==CM00-CONTACT-PHONE==
+                           BY ==CM00-BEF-CONTACT-PHONE==
+                       ==CM00-CONTACT-ADDRESS==
+                           BY ==CM00-BEF-CONTACT-ADDRESS==
+                       ==CM00-CONTACT-UNUSED==
+                           BY ==CM00-BEF-CONTACT-UNUSED==
+                       ==CM00-CONTACT-NUM==
+                           BY ==CM00-BEF-CONTACT-NUM==
+                       ==CM00-CONTACT-STRING==
+                           BY ==CM00-BEF-CONTACT-STRING==
+                       ==CM00-ACCT-BALANCE==
+                           BY ==CM00-BEF-ACCT-BALANCE==.
+
+           03 CM00-AUDIT-AFTER-IMAGE .
+
+               COPY "cm00cbi.cbl"
+                   REPLACING ==CM00-CUS-BASE-INFO==
+                           BY ==CM00-AFT-CUS-BASE-INFO==
+                       ==CM00-LAST-FOUR-SSN==
+                           BY ==CM00-AFT-LAST-FOUR-SSN==
+                       ==CM00-FULL-SSN==
+                           BY ==CM00-AFT-FULL-SSN==
+                       ==CM00-CUS-BASE-INFO-SUB==
+                           BY ==CM00-AFT-CUS-BASE-INFO-SUB==
+                       ==CM00-RANDOM-NUM==
+                           BY ==CM00-AFT-RANDOM-NUM==
+                       ==CM00-RANDOM-STRING==
+                           BY ==CM00-AFT-RANDOM-STRING==
+                       ==CM00-CONTACT-TABLE==
+                           BY ==CM00-AFT-CONTACT-TABLE==
+                       ==CM00-CONTACT-TYPE==
+                           BY ==CM00-AFT-CONTACT-TYPE==
+                       ==CM00-CONTACT-PHONE==
+                           BY ==CM00-AFT-CONTACT-PHONE==
+                       ==CM00-CONTACT-ADDRESS==
+                           BY ==CM00-AFT-CONTACT-ADDRESS==
+                       ==CM00-CONTACT-UNUSED==
+                           BY ==CM00-AFT-CONTACT-UNUSED==
+                       ==CM00-CONTACT-NUM==
+                           BY ==CM00-AFT-CONTACT-NUM==
+                       ==CM00-CONTACT-STRING==
+                           BY ==CM00-AFT-CONTACT-STRING==
+                       ==CM00-ACCT-BALANCE==
+                           BY ==CM00-AFT-ACCT-BALANCE==.
