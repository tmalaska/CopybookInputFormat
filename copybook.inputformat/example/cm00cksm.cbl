@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CM00CKSM.
+
+      *    CALLED BY THE EXTRACT JOB TO COMPUTE CM00-RECORD-CHECKSUM
+      *    FROM THE FIELDS THAT PRECEDE IT IN CM00-INIT, AND BY THE
+      *    READ SIDE TO RECOMPUTE THE SAME VALUE AND COMPARE IT
+      *    AGAINST WHAT WAS CARRIED ON THE RECORD SO A DROPPED OR
+      *    SHIFTED BYTE IN TRANSIT IS DETECTED INSTEAD OF SILENTLY
+      *    MIS-PARSED.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SUM PIC 9(9) VALUE ZERO.
+
+       01  WS-BYTE-INDEX PIC 9(4) VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  LK-RECORD-TYPE PIC X.
+
+       01  LK-RECORD-DATA.
+           05  LK-RECORD-BYTE PIC X OCCURS 117 TIMES.
+
+       01  LK-CHECKSUM PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING LK-RECORD-TYPE LK-RECORD-DATA
+               LK-CHECKSUM.
+
+       0000-MAIN.
+
+           MOVE ZERO TO WS-SUM
+
+           ADD FUNCTION ORD(LK-RECORD-TYPE) TO WS-SUM
+
+           PERFORM VARYING WS-BYTE-INDEX FROM 1 BY 1
+                   UNTIL WS-BYTE-INDEX > 117
+               COMPUTE WS-SUM =
+                       FUNCTION MOD(
+                           WS-SUM +
+                           (FUNCTION ORD(LK-RECORD-BYTE(WS-BYTE-INDEX))
+                               * WS-BYTE-INDEX),
+                           999999999)
+           END-PERFORM
+
+           MOVE WS-SUM TO LK-CHECKSUM
+
+           GOBACK.
