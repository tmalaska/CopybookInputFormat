@@ -2,18 +2,50 @@
 
            03 USER-ID PIC S9999.
 
-           03 USER-NAME PIC S9(10).
+           03 USER-NAME .
 
-           03 USER-AGE PIC XXX.
+               05 USER-LAST-NAME PIC X(20).
+
+               05 USER-FIRST-NAME PIC X(10).
 
            03 CM00-INIT .
 
-               05 CM00-CUS-BASE-INFO .
+               05 CM00-RECORD-TYPE PIC X.
+                   88 CM00-HEADER-RECORD VALUE '1'.
+                   88 CM00-DETAIL-RECORD VALUE '2'.
+                   88 CM00-CHECKPOINT-RECORD VALUE '3'.
+                   88 CM00-TRAILER-RECORD VALUE '9'.
+
+               05 CM00-DETAIL-DATA .
+
+                   COPY "cm00cbi.cbl".
+
+                   07 CM00-DATE-OF-BIRTH PIC 9(8).
+
+                   07 CM00-AGE PIC 9(3).
+
+               05 CM00-HEADER-DATA REDEFINES CM00-DETAIL-DATA .
+
+                   07 CM00-HDR-RUN-DATE PIC 9(8).
+
+                   07 CM00-HDR-SOURCE-SYSTEM PIC X(10).
+
+                   07 FILLER PIC X(95).
+
+      *    CM00-TRAILER-DATA IS ALSO USED BY CM00-CHECKPOINT-RECORD,
+      *    WRITTEN EVERY N DETAIL RECORDS SO A RESTARTABLE EXTRACT
+      *    CAN RESUME AFTER CM00-TRL-LAST-SEQ-NUM INSTEAD OF
+      *    REPROCESSING THE FULL CUSTOMER BASE.
+               05 CM00-TRAILER-DATA REDEFINES CM00-DETAIL-DATA .
+
+                   07 CM00-TRL-RECORD-COUNT PIC 9(9).
+
+                   07 CM00-TRL-CONTROL-TOTAL PIC S9(9)V99 COMP-3.
+
+                   07 CM00-TRL-LAST-SEQ-NUM PIC S9(9) COMP-5.
 
-                   07 CM00-LAST-FOUR-SSN PIC S9999 COMP-5.
+                   07 FILLER PIC X(94).
 
-                   07 CM00-CUS-BASE-INFO-SUB .
+               05 CM00-SEQUENCE-NUMBER PIC S9(9) COMP-5.
 
-                       09 CM00-RANDOM-NUM PIC S9(9).
-                       
-                       09 CM00-RANDOM-STRING PIC XXXXX.
+               05 CM00-RECORD-CHECKSUM PIC S9(9) COMP-5.
