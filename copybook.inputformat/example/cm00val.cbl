@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CM00VAL.
+
+      *    FIELD-LEVEL VALIDATION AND RECONCILIATION PASS.  READS
+      *    THE CM00 CUSTOMER MASTER EXTRACT (EBCDIC-CM-INIT LAYOUT),
+      *    CHECKS EACH DETAIL RECORD AGAINST ITS PICTURE CLAUSE AND
+      *    EXPECTED DOMAIN, WRITES GOOD RECORDS TO THE ACCEPT FILE
+      *    AND BAD ONES TO THE REJECT FILE WITH A REASON CODE, THEN
+      *    PRINTS A RECONCILIATION OF INPUT COUNT VS. ACCEPTED PLUS
+      *    REJECTED SO BAD DATA IS CAUGHT BEFORE IT REACHES HADOOP.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CM00-INPUT-FILE ASSIGN TO "CM00IN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CM00-ACCEPT-FILE ASSIGN TO "CM00ACC"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CM00-REJECT-FILE ASSIGN TO "CM00REJ"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CM00-INPUT-FILE
+           RECORDING MODE IS F.
+
+       COPY "example.cbl".
+
+       FD  CM00-ACCEPT-FILE
+           RECORDING MODE IS F.
+
+       01  CM00-ACCEPT-RECORD PIC X(156).
+
+       FD  CM00-REJECT-FILE
+           RECORDING MODE IS F.
+
+       01  CM00-REJECT-RECORD .
+           05  CM00-REJ-INPUT-RECORD PIC X(156).
+           05  CM00-REJ-REASON-CODE PIC X(4).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-SW PIC X VALUE 'N'.
+           88  WS-EOF VALUE 'Y'.
+
+       01  WS-VALID-SW PIC X.
+           88  WS-RECORD-VALID VALUE 'Y'.
+           88  WS-RECORD-INVALID VALUE 'N'.
+
+       01  WS-DUP-SW PIC X.
+           88  WS-DUP-FOUND VALUE 'Y'.
+           88  WS-DUP-NOT-FOUND VALUE 'N'.
+
+       01  WS-REASON-CODE PIC X(4).
+
+       01  WS-INPUT-COUNT PIC 9(9) VALUE ZERO.
+
+       01  WS-ACCEPT-COUNT PIC 9(9) VALUE ZERO.
+
+       01  WS-REJECT-COUNT PIC 9(9) VALUE ZERO.
+
+       01  WS-RECONCILED-COUNT PIC 9(9) VALUE ZERO.
+
+       01  WS-STR-IDX PIC 9(2).
+
+       01  WS-TABLE-IDX PIC 9(5).
+
+       01  WS-SEEN-COUNT PIC 9(5) VALUE ZERO.
+
+      *    USER-ID IS PIC S9999 (-9999 THRU 9999); SIZED TO THE FULL
+      *    NON-ZERO DOMAIN SO THE DUPLICATE CHECK NEVER SILENTLY
+      *    STOPS TRACKING IDS PARTWAY THROUGH THE FILE.
+       01  WS-MAX-SEEN-IDS PIC 9(5) VALUE 20000.
+
+       01  WS-SEEN-IDS .
+           05  WS-SEEN-ID PIC S9999 OCCURS 20000 TIMES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZE
+
+           PERFORM UNTIL WS-EOF
+               READ CM00-INPUT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-COUNT
+                       PERFORM 2000-VALIDATE-RECORD
+                       PERFORM 3000-ROUTE-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM 4000-PRINT-RECONCILIATION
+
+           CLOSE CM00-INPUT-FILE CM00-ACCEPT-FILE CM00-REJECT-FILE
+
+           GOBACK.
+
+       1000-INITIALIZE.
+
+           OPEN INPUT CM00-INPUT-FILE
+           OPEN OUTPUT CM00-ACCEPT-FILE
+           OPEN OUTPUT CM00-REJECT-FILE.
+
+       2000-VALIDATE-RECORD.
+
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+
+           IF CM00-DETAIL-RECORD
+               PERFORM 2100-VALIDATE-USER-ID
+               IF WS-RECORD-VALID
+                   PERFORM 2200-VALIDATE-SSN
+               END-IF
+               IF WS-RECORD-VALID
+                   PERFORM 2300-VALIDATE-RANDOM-STRING
+               END-IF
+           END-IF.
+
+       2100-VALIDATE-USER-ID.
+
+           IF USER-ID = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "UID0" TO WS-REASON-CODE
+           ELSE
+               PERFORM 2110-CHECK-DUPLICATE-USER-ID
+           END-IF.
+
+       2110-CHECK-DUPLICATE-USER-ID.
+
+           SET WS-DUP-NOT-FOUND TO TRUE
+
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-TABLE-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ID(WS-TABLE-IDX) = USER-ID
+                   SET WS-DUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-DUP-FOUND
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "UIDD" TO WS-REASON-CODE
+           ELSE
+               IF WS-SEEN-COUNT < WS-MAX-SEEN-IDS
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE USER-ID TO WS-SEEN-ID(WS-SEEN-COUNT)
+               END-IF
+           END-IF.
+
+       2200-VALIDATE-SSN.
+
+      *    CM00-LAST-FOUR-SSN IS COMP-5 (NATIVE BINARY), SO IT IS
+      *    ALWAYS NUMERIC -- THE RANGE CHECK BELOW IS WHAT ACTUALLY
+      *    CATCHES A VALUE OUTSIDE A REAL 4-DIGIT SSN SUFFIX, SINCE
+      *    COMP-5 DOES NOT TRUNCATE TO THE PICTURE SIZE.
+           IF CM00-LAST-FOUR-SSN < 0
+                   OR CM00-LAST-FOUR-SSN > 9999
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "SSN4" TO WS-REASON-CODE
+           END-IF.
+
+       2300-VALIDATE-RANDOM-STRING.
+
+           PERFORM VARYING WS-STR-IDX FROM 1 BY 1
+                   UNTIL WS-STR-IDX > 5
+               IF CM00-RANDOM-STRING(WS-STR-IDX:1) = LOW-VALUE
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "LOVL" TO WS-REASON-CODE
+               END-IF
+           END-PERFORM.
+
+       3000-ROUTE-RECORD.
+
+           IF WS-RECORD-VALID
+               WRITE CM00-ACCEPT-RECORD FROM EBCDIC-CM-INIT
+               ADD 1 TO WS-ACCEPT-COUNT
+           ELSE
+               MOVE EBCDIC-CM-INIT TO CM00-REJ-INPUT-RECORD
+               MOVE WS-REASON-CODE TO CM00-REJ-REASON-CODE
+               WRITE CM00-REJECT-RECORD
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+       4000-PRINT-RECONCILIATION.
+
+           COMPUTE WS-RECONCILED-COUNT =
+                   WS-ACCEPT-COUNT + WS-REJECT-COUNT
+
+           DISPLAY "CM00 VALIDATION RECONCILIATION REPORT"
+           DISPLAY "======================================"
+           DISPLAY "INPUT RECORDS READ  . . . : " WS-INPUT-COUNT
+           DISPLAY "RECORDS ACCEPTED . . . . . : " WS-ACCEPT-COUNT
+           DISPLAY "RECORDS REJECTED . . . . . : " WS-REJECT-COUNT
+
+           IF WS-RECONCILED-COUNT = WS-INPUT-COUNT
+               DISPLAY "RECONCILIATION . . . . . . : BALANCED"
+           ELSE
+               DISPLAY "RECONCILIATION . . . . . . : OUT OF BALANCE"
+           END-IF.
