@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CM00BAL.
+
+      *    BATCH REPORT PROGRAM.  READS THE CM00 CUSTOMER MASTER
+      *    EXTRACT FILE (EBCDIC-CM-INIT LAYOUT) AND PRINTS A
+      *    PER-CUSTOMER AND GRAND-TOTAL ACCOUNT BALANCE SUMMARY.
+      *    HEADER AND TRAILER RECORDS ARE SKIPPED; ONLY DETAIL
+      *    RECORDS CARRY AN ACCOUNT BALANCE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CM00-INPUT-FILE ASSIGN TO "CM00IN"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CM00-INPUT-FILE
+           RECORDING MODE IS F.
+
+       COPY "example.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-SW PIC X VALUE 'N'.
+           88  WS-EOF VALUE 'Y'.
+
+       01  WS-CUSTOMER-COUNT PIC 9(9) VALUE ZERO.
+
+       01  WS-GRAND-TOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01  WS-CUSTOMER-NAME PIC X(32).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZE
+
+           PERFORM UNTIL WS-EOF
+               READ CM00-INPUT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM 3000-PRINT-GRAND-TOTAL
+
+           CLOSE CM00-INPUT-FILE
+
+           GOBACK.
+
+       1000-INITIALIZE.
+
+           OPEN INPUT CM00-INPUT-FILE
+           DISPLAY "CM00 ACCOUNT BALANCE SUMMARY REPORT"
+           DISPLAY "===================================="
+           DISPLAY "CUST ID  CUSTOMER NAME                     BALANCE".
+
+       2000-PROCESS-RECORD.
+
+           IF CM00-DETAIL-RECORD
+               STRING USER-LAST-NAME DELIMITED BY SPACE
+                       ", " DELIMITED BY SIZE
+                       USER-FIRST-NAME DELIMITED BY SPACE
+                   INTO WS-CUSTOMER-NAME
+               ADD 1 TO WS-CUSTOMER-COUNT
+               ADD CM00-ACCT-BALANCE TO WS-GRAND-TOTAL
+               DISPLAY USER-ID SPACE WS-CUSTOMER-NAME SPACE
+                   CM00-ACCT-BALANCE
+           END-IF.
+
+       3000-PRINT-GRAND-TOTAL.
+
+           DISPLAY "===================================="
+           DISPLAY "CUSTOMERS REPORTED . . . : " WS-CUSTOMER-COUNT
+           DISPLAY "GRAND TOTAL BALANCE . . . : " WS-GRAND-TOTAL.
