@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CM00AGEC.
+
+      *    CALLED BY THE EXTRACT JOB TO DERIVE CM00-AGE FROM
+      *    CM00-DATE-OF-BIRTH AT EXTRACT TIME AND TO REJECT A
+      *    DATE OF BIRTH THAT CANNOT BE A REAL CALENDAR DATE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TODAY.
+           05  WS-TODAY-CCYY PIC 9(4).
+           05  WS-TODAY-MM PIC 9(2).
+           05  WS-TODAY-DD PIC 9(2).
+
+       01  WS-DOB-CCYY PIC 9(4).
+       01  WS-DOB-MM PIC 9(2).
+       01  WS-DOB-DD PIC 9(2).
+
+       01  WS-DAYS-IN-MONTH PIC 9(2).
+
+       01  WS-LEAP-YEAR-SW PIC X VALUE 'N'.
+           88  WS-IS-LEAP-YEAR VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       01  LK-DATE-OF-BIRTH PIC 9(8).
+
+       01  LK-AGE PIC 9(3).
+
+       01  LK-RETURN-CODE PIC 9(2).
+           88  LK-DOB-VALID VALUE 00.
+           88  LK-DOB-INVALID VALUE 90.
+
+       PROCEDURE DIVISION USING LK-DATE-OF-BIRTH LK-AGE LK-RETURN-CODE.
+
+       0000-MAIN.
+
+           MOVE ZERO TO LK-AGE
+           SET LK-DOB-VALID TO TRUE
+
+           MOVE LK-DATE-OF-BIRTH(1:4) TO WS-DOB-CCYY
+           MOVE LK-DATE-OF-BIRTH(5:2) TO WS-DOB-MM
+           MOVE LK-DATE-OF-BIRTH(7:2) TO WS-DOB-DD
+
+           PERFORM 1000-VALIDATE-DOB
+
+           IF LK-DOB-VALID
+               PERFORM 2000-COMPUTE-AGE
+           END-IF
+
+           GOBACK.
+
+       1000-VALIDATE-DOB.
+
+           IF WS-DOB-CCYY < 1900 OR WS-DOB-MM < 1 OR WS-DOB-MM > 12
+                   OR WS-DOB-DD < 1
+               SET LK-DOB-INVALID TO TRUE
+           ELSE
+               PERFORM 1100-SET-DAYS-IN-MONTH
+               IF WS-DOB-DD > WS-DAYS-IN-MONTH
+                   SET LK-DOB-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF LK-DOB-VALID
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+               IF WS-DOB-CCYY > WS-TODAY-CCYY
+                   SET LK-DOB-INVALID TO TRUE
+               ELSE
+                   IF WS-DOB-CCYY = WS-TODAY-CCYY
+                       AND (WS-DOB-MM > WS-TODAY-MM
+                           OR (WS-DOB-MM = WS-TODAY-MM
+                               AND WS-DOB-DD > WS-TODAY-DD))
+                       SET LK-DOB-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       1100-SET-DAYS-IN-MONTH.
+
+           MOVE 'N' TO WS-LEAP-YEAR-SW
+           IF FUNCTION MOD(WS-DOB-CCYY, 400) = 0
+               SET WS-IS-LEAP-YEAR TO TRUE
+           ELSE
+               IF FUNCTION MOD(WS-DOB-CCYY, 4) = 0
+                       AND FUNCTION MOD(WS-DOB-CCYY, 100) NOT = 0
+                   SET WS-IS-LEAP-YEAR TO TRUE
+               END-IF
+           END-IF
+
+           EVALUATE WS-DOB-MM
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07
+               WHEN 08 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 02
+                   IF WS-IS-LEAP-YEAR
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+       2000-COMPUTE-AGE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+           COMPUTE LK-AGE = WS-TODAY-CCYY - WS-DOB-CCYY
+
+           IF WS-TODAY-MM < WS-DOB-MM
+                   OR (WS-TODAY-MM = WS-DOB-MM
+                       AND WS-TODAY-DD < WS-DOB-DD)
+               COMPUTE LK-AGE = LK-AGE - 1
+           END-IF.
